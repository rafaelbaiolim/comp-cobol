@@ -3,65 +3,477 @@
       * Date: 10/01/2017
       * Purpose: BUBBLE SORT
       * Tectonics: cobc
+      * Mod: 08/08/2026 - read the vector from VETIN.DAT and write the
+      *      sorted result to VETOUT.DAT instead of ACCEPT/DISPLAY so
+      *      the nightly ranking run can process a real-size file
+      *      unattended.
+      * Mod: 08/08/2026 - appends an AUDITLOG record with the element
+      *      count and outcome for audit/traceability.
+      * Mod: 08/08/2026 - VETIN.DAT's header record now carries a sort
+      *      direction switch (A/D) so ranking reports can be produced
+      *      highest-to-lowest without a manual reverse pass.
+      * Mod: 08/08/2026 - BSORT now checkpoints the in-progress array to
+      *      BSORTCKP.DAT after every pass, and MAIN-PROCEDURE resumes
+      *      from that checkpoint instead of VETIN.DAT when one is
+      *      found, so an abended job does not have to resort from
+      *      element 1.
+      * Mod: 09/08/2026 - VET now carries a secondary-key field (e.g. an
+      *      account number) alongside the value; BSORT's comparison
+      *      breaks ties on ascending SKEY so equal-value rows keep a
+      *      stable, repeatable order instead of shuffling arbitrarily.
+      * Mod: 09/08/2026 - CALC-STATS now computes MIN/MAX/AVERAGE/COUNT
+      *      over the sorted VET and both DISPLAYs them and appends a
+      *      trailer record to VETOUT.DAT, so the nightly ranking report
+      *      carries the summary alongside the sorted list.
+      * Mod: 09/08/2026 - NUM above WS-HIVOL-LIMIT (the in-memory
+      *      table's capacity) now routes to HIVOL-SORT, which uses the
+      *      SORT verb over VET-IN-FILE directly instead of loading it
+      *      into ARRAY, so oversize batches do not overflow the table;
+      *      small batches keep using BSORT exactly as before, including
+      *      checkpoint/restart, since the SORT verb has no equivalent
+      *      mid-sort resume point.
+      * Mod: 09/08/2026 - WS-OUT-SUMMARY-REC no longer REDEFINES
+      *      VET-OUT-REC; an item that redefines an FD's record area
+      *      never gets its own FILLER VALUE clauses applied (they share
+      *      the FD's storage, which has no compile-time initial value
+      *      of its own), so the "CNT="/" MIN="/" MAX="/" AVG=" labels
+      *      never actually appeared in the trailer record, with or
+      *      without a MOVE SPACES before it - made it a standalone
+      *      WORKING-STORAGE item (still written to VET-OUT-REC via
+      *      WRITE...FROM, same as before) and CALC-STATS/HIVOL-SORT now
+      *      INITIALIZE it so the labels survive and only the numeric
+      *      subfields reset between runs.
+      * Mod: 09/08/2026 - the empty-file/short-file/incomplete-
+      *      checkpoint rejection paths now call AUDITLOG before
+      *      GOBACK, the same as every other rejection path in this
+      *      program, instead of leaving those runs unlogged.
+      * Mod: 09/08/2026 - VETIN.DAT's header is now read once in
+      *      MAIN-PROCEDURE before CHECK-CHECKPOINT runs, and
+      *      CHECK-CHECKPOINT only resumes when BSORTCKP.DAT's NUM/DIR
+      *      match the current run's, instead of unconditionally
+      *      trusting whatever it finds - a leftover checkpoint from an
+      *      earlier, differently-sized run could otherwise silently
+      *      hijack a later one. HIVOL-SORT also clears BSORTCKP.DAT on
+      *      successful completion, the same as FINISH-BSORT already
+      *      does for BSORT, so a stale checkpoint cannot outlive
+      *      either path.
+      * Mod: 09/08/2026 - HIVOL-RETURN now resets WS-HIVOL-EOF (and
+      *      WS-HV-FIRST) at entry alongside WS-HV-CNT/WS-HV-SUM, since
+      *      a second HIVOL-SORT call in the same run unit otherwise
+      *      found HIVOL-IN-EOF already true and skipped RETURNing any
+      *      rows.
+      * Mod: 09/08/2026 - HIVOL-SORT now pre-counts VETIN.DAT's rows
+      *      against NUM (re-opening the file for the real SORT pass
+      *      once the count checks out) instead of discovering a short
+      *      file midway through the SORT's INPUT PROCEDURE, where a
+      *      CLOSE/AUDITLOG/GOBACK would abort the run-unit before the
+      *      SORT verb had finished processing.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLESORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VET-IN-FILE ASSIGN TO "VETIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VET-OUT-FILE ASSIGN TO "VETOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKP-FILE ASSIGN TO "BSORTCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
        DATA DIVISION.
        FILE SECTION.
+       FD  VET-IN-FILE.
+       01  VET-IN-REC PIC X(20).
+       FD  VET-OUT-FILE.
+       01  VET-OUT-REC PIC X(40).
+       FD  CKP-FILE.
+       01  CKP-REC PIC X(20).
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05 SORT-VET PIC S9(3) SIGN LEADING SEPARATE.
+           05 SORT-SKEY PIC 9(6).
+           05 FILLER PIC X(10).
        WORKING-STORAGE SECTION.
        01 NUM PIC 9(3).
        01 CNT PIC 9(3).
        01 IDX PIC 9(3).
        01 TMP PIC 9(3).
+       01 TMP-SKEY PIC 9(6).
        01 ARRAY.
            02 X OCCURS 100 TIMES.
                03 VET PIC S9(3).
+               03 SKEY PIC 9(6).
        01 ELEM PIC 9(3).
        01 FLAG pic X.
            88 FLAGTRUE VALUE 'Y'.
            88 FLAGFALSE VALUE 'N'.
+       01 WS-DIRECTION PIC X VALUE 'A'.
+           88 ORDEM-ASCENDENTE VALUE 'A'.
+           88 ORDEM-DESCENDENTE VALUE 'D'.
+       01 WS-HDR-REC REDEFINES VET-IN-REC.
+           05 WS-HDR-NUM PIC 9(3).
+           05 WS-HDR-DIR PIC X.
+           05 FILLER PIC X(16).
+       01 WS-VAL-REC REDEFINES VET-IN-REC.
+           05 WS-VAL-VET PIC S9(3) SIGN LEADING SEPARATE.
+           05 WS-VAL-SKEY PIC 9(6).
+           05 FILLER PIC X(10).
+       01 WS-OUT-VAL-REC REDEFINES VET-OUT-REC.
+           05 WS-OUT-VET PIC S9(3) SIGN LEADING SEPARATE.
+           05 WS-OUT-SKEY PIC 9(6).
+           05 FILLER PIC X(30).
+       01 WS-OUT-SUMMARY-REC.
+           05 FILLER PIC X(4) VALUE "CNT=".
+           05 WS-SUM-CNT PIC ZZ9.
+           05 FILLER PIC X(5) VALUE " MIN=".
+           05 WS-SUM-MIN PIC -(3)9.
+           05 FILLER PIC X(5) VALUE " MAX=".
+           05 WS-SUM-MAX PIC -(3)9.
+           05 FILLER PIC X(5) VALUE " AVG=".
+           05 WS-SUM-AVG PIC -(4)9.99.
+       01 WS-MIN PIC S9(3).
+       01 WS-MAX PIC S9(3).
+       01 WS-SUM PIC S9(8).
+       01 WS-AVG PIC S9(5)V99.
+       01 WS-AUD-DETAIL PIC X(40).
+       01 WS-AUD-OUTCOME PIC X(10).
+       01 WS-AUD-PROGRAM PIC X(12) VALUE "BUBBLESORT".
+       01 WS-CKP-STATUS PIC XX.
+           88 CKP-OK VALUE "00".
+           88 CKP-NOT-FOUND VALUE "35".
+       01 WS-RESUME PIC X VALUE 'N'.
+           88 RESUMING-FROM-CKP VALUE 'Y'.
+       01 WS-CKP-HDR-REC REDEFINES CKP-REC.
+           05 WS-CKP-HDR-NUM PIC 9(3).
+           05 WS-CKP-HDR-CNT PIC 9(3).
+           05 WS-CKP-HDR-DIR PIC X.
+           05 FILLER PIC X(13).
+       01 WS-CKP-VAL-REC REDEFINES CKP-REC.
+           05 WS-CKP-VAL-VET PIC S9(3) SIGN LEADING SEPARATE.
+           05 WS-CKP-VAL-SKEY PIC 9(6).
+           05 FILLER PIC X(10).
+       01 WS-HIVOL-LIMIT PIC 9(3) VALUE 100.
+       01 WS-HIVOL-EOF PIC X VALUE 'N'.
+           88 HIVOL-IN-EOF VALUE 'Y'.
+       01 WS-HIVOL-COUNT PIC 9(3) VALUE 0.
+       01 WS-HIVOL-SHORT PIC X VALUE 'N'.
+           88 HIVOL-FILE-SHORT VALUE 'Y'.
+       01 WS-HV-MIN PIC S9(3).
+       01 WS-HV-MAX PIC S9(3).
+       01 WS-HV-SUM PIC S9(8).
+       01 WS-HV-CNT PIC 9(3) VALUE 0.
+       01 WS-HV-AVG PIC S9(5)V99.
+       01 WS-HV-FIRST PIC X VALUE 'Y'.
+           88 HV-FIRST-ELEM VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Informe a quantidade de elementos do vetor: ".
-           ACCEPT NUM.
+           OPEN INPUT VET-IN-FILE.
 
-           DISPLAY " ".
+           READ VET-IN-FILE
+               AT END
+                   DISPLAY "VETIN.DAT esta vazio!"
+                   CLOSE VET-IN-FILE
+                   MOVE "input file empty" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING WS-AUD-PROGRAM,
+                       WS-AUD-DETAIL, WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-HDR-NUM TO NUM.
+           IF WS-HDR-DIR = 'D'
+               SET ORDEM-DESCENDENTE TO TRUE
+           ELSE
+               SET ORDEM-ASCENDENTE TO TRUE
+           END-IF.
 
-           DISPLAY "Informe os elementos do vetor".
+           PERFORM CHECK-CHECKPOINT.
 
-           PERFORM READ-VET VARYING ELEM FROM 1 BY 1 UNTIL ELEM > NUM.
+           IF RESUMING-FROM-CKP
+               DISPLAY "Retomando BUBBLESORT a partir do checkpoint."
+               CLOSE VET-IN-FILE
+               PERFORM BSORT
+               PERFORM FINISH-BSORT
+           ELSE
+               IF NUM > WS-HIVOL-LIMIT
+                   PERFORM HIVOL-SORT
+               ELSE
+                   PERFORM READ-VET VARYING ELEM FROM 1 BY 1
+                       UNTIL ELEM > NUM
 
-           DISPLAY " ".
-           DISPLAY " ".
+                   CLOSE VET-IN-FILE
 
-           PERFORM BSORT.
+                   MOVE NUM TO CNT
+                   PERFORM BSORT
+                   PERFORM FINISH-BSORT
+               END-IF
+           END-IF.
 
-           DISPLAY "Resultado : " WITH NO ADVANCING.
+           GOBACK.
+
+       FINISH-BSORT.
+           OPEN OUTPUT CKP-FILE.
+           CLOSE CKP-FILE.
+
+           OPEN OUTPUT VET-OUT-FILE.
            PERFORM DSP-E VARYING ELEM FROM 1 BY 1 UNTIL ELEM > NUM.
+           PERFORM CALC-STATS.
+           CLOSE VET-OUT-FILE.
 
-           STOP RUN.
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "NUM=" NUM " DIR=" WS-DIRECTION DELIMITED BY SIZE
+               INTO WS-AUD-DETAIL.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+               WS-AUD-OUTCOME.
+
+           MOVE 0 TO RETURN-CODE.
 
        READ-VET.
-           DISPLAY "Elemento "ELEM" : ", ACCEPT VET(ELEM).
+           READ VET-IN-FILE
+               AT END
+                   DISPLAY "VETIN.DAT tem menos elementos que NUM!"
+                   CLOSE VET-IN-FILE
+                   MOVE "input file short of NUM elements"
+                       TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-VAL-VET TO VET(ELEM).
+           MOVE WS-VAL-SKEY TO SKEY(ELEM).
 
        BSORT.
-           MOVE NUM TO CNT.
-
-           PERFORM WITH TEST AFTER UNTIL FLAGFALSE
+           PERFORM WITH TEST AFTER UNTIL FLAGFALSE OR CNT = 0
                SET FLAGFALSE TO TRUE
                SUBTRACT 1 FROM CNT
                PERFORM VARYING IDX FROM 1 BY 1
                    UNTIL IDX > CNT
-                   IF VET(IDX) > VET(IDX + 1)
+                   IF (ORDEM-ASCENDENTE AND VET(IDX) > VET(IDX + 1))
+                       OR (ORDEM-DESCENDENTE
+                           AND VET(IDX) < VET(IDX + 1))
+                       OR (VET(IDX) = VET(IDX + 1)
+                           AND SKEY(IDX) > SKEY(IDX + 1))
                        MOVE VET(IDX) TO TMP
                        MOVE VET(IDX + 1) TO VET(IDX)
                        MOVE TMP TO VET(IDX + 1)
+                       MOVE SKEY(IDX) TO TMP-SKEY
+                       MOVE SKEY(IDX + 1) TO SKEY(IDX)
+                       MOVE TMP-SKEY TO SKEY(IDX + 1)
                        SET FLAGTRUE TO TRUE
                  END-IF
               END-PERFORM
+              PERFORM WRITE-CHECKPOINT
            END-PERFORM.
 
+       CHECK-CHECKPOINT.
+           OPEN INPUT CKP-FILE.
+           IF CKP-NOT-FOUND
+               MOVE 'N' TO WS-RESUME
+           ELSE
+               READ CKP-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESUME
+                   NOT AT END
+                       IF WS-CKP-HDR-NUM = NUM
+                               AND WS-CKP-HDR-DIR = WS-DIRECTION
+                           MOVE WS-CKP-HDR-CNT TO CNT
+                           PERFORM READ-CKP-VET VARYING ELEM FROM 1 BY 1
+                               UNTIL ELEM > NUM
+                           SET RESUMING-FROM-CKP TO TRUE
+                       ELSE
+                           DISPLAY "BSORTCKP.DAT nao corresponde a "
+                               "VETIN.DAT, ignorando checkpoint."
+                           MOVE 'N' TO WS-RESUME
+                       END-IF
+               END-READ
+           END-IF.
+           CLOSE CKP-FILE.
+
+       READ-CKP-VET.
+           READ CKP-FILE
+               AT END
+                   DISPLAY "BSORTCKP.DAT esta incompleto!"
+                   CLOSE CKP-FILE
+                   MOVE "checkpoint file incomplete" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-CKP-VAL-VET TO VET(ELEM).
+           MOVE WS-CKP-VAL-SKEY TO SKEY(ELEM).
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKP-FILE.
+           MOVE SPACES TO WS-CKP-HDR-REC.
+           MOVE NUM TO WS-CKP-HDR-NUM.
+           MOVE CNT TO WS-CKP-HDR-CNT.
+           MOVE WS-DIRECTION TO WS-CKP-HDR-DIR.
+           WRITE CKP-REC FROM WS-CKP-HDR-REC.
+           PERFORM WRITE-CKP-VET VARYING ELEM FROM 1 BY 1
+               UNTIL ELEM > NUM.
+           CLOSE CKP-FILE.
+
+       WRITE-CKP-VET.
+           MOVE SPACES TO WS-CKP-VAL-REC.
+           MOVE VET(ELEM) TO WS-CKP-VAL-VET.
+           MOVE SKEY(ELEM) TO WS-CKP-VAL-SKEY.
+           WRITE CKP-REC FROM WS-CKP-VAL-REC.
+
        DSP-E.
-           DISPLAY " "VET(ELEM)"; " WITH NO ADVANCING.
+           MOVE SPACES TO WS-OUT-VAL-REC.
+           MOVE VET(ELEM) TO WS-OUT-VET.
+           MOVE SKEY(ELEM) TO WS-OUT-SKEY.
+           WRITE VET-OUT-REC FROM WS-OUT-VAL-REC.
+
+       CALC-STATS.
+           MOVE VET(1) TO WS-MIN.
+           MOVE VET(1) TO WS-MAX.
+           MOVE 0 TO WS-SUM.
+           PERFORM SUM-ELEM VARYING ELEM FROM 1 BY 1 UNTIL ELEM > NUM.
+           COMPUTE WS-AVG ROUNDED = WS-SUM / NUM.
+           INITIALIZE WS-OUT-SUMMARY-REC.
+           MOVE NUM TO WS-SUM-CNT.
+           MOVE WS-MIN TO WS-SUM-MIN.
+           MOVE WS-MAX TO WS-SUM-MAX.
+           MOVE WS-AVG TO WS-SUM-AVG.
+           DISPLAY "CNT=" WS-SUM-CNT " MIN=" WS-SUM-MIN
+               " MAX=" WS-SUM-MAX " AVG=" WS-SUM-AVG.
+           WRITE VET-OUT-REC FROM WS-OUT-SUMMARY-REC.
+
+       SUM-ELEM.
+           IF VET(ELEM) < WS-MIN
+               MOVE VET(ELEM) TO WS-MIN
+           END-IF.
+           IF VET(ELEM) > WS-MAX
+               MOVE VET(ELEM) TO WS-MAX
+           END-IF.
+           ADD VET(ELEM) TO WS-SUM.
+
+       HIVOL-SORT.
+           PERFORM HIVOL-COUNT-RECS.
+
+           IF HIVOL-FILE-SHORT
+               DISPLAY "VETIN.DAT tem menos elementos que NUM!"
+               CLOSE VET-IN-FILE
+               MOVE "input file short of NUM elements"
+                   TO WS-AUD-DETAIL
+               MOVE "REJECTED" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           CLOSE VET-IN-FILE.
+           OPEN INPUT VET-IN-FILE.
+           READ VET-IN-FILE.
+
+           IF ORDEM-ASCENDENTE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-VET
+                   ON ASCENDING KEY SORT-SKEY
+                   INPUT PROCEDURE HIVOL-RELEASE
+                   OUTPUT PROCEDURE HIVOL-RETURN
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SORT-VET
+                   ON ASCENDING KEY SORT-SKEY
+                   INPUT PROCEDURE HIVOL-RELEASE
+                   OUTPUT PROCEDURE HIVOL-RETURN
+           END-IF.
+
+           CLOSE VET-IN-FILE.
+
+           OPEN OUTPUT CKP-FILE.
+           CLOSE CKP-FILE.
+
+           INITIALIZE WS-OUT-SUMMARY-REC.
+           MOVE WS-HV-CNT TO WS-SUM-CNT.
+           MOVE WS-HV-MIN TO WS-SUM-MIN.
+           MOVE WS-HV-MAX TO WS-SUM-MAX.
+           COMPUTE WS-HV-AVG ROUNDED = WS-HV-SUM / WS-HV-CNT.
+           MOVE WS-HV-AVG TO WS-SUM-AVG.
+           DISPLAY "CNT=" WS-SUM-CNT " MIN=" WS-SUM-MIN
+               " MAX=" WS-SUM-MAX " AVG=" WS-SUM-AVG.
+           WRITE VET-OUT-REC FROM WS-OUT-SUMMARY-REC.
+
+           CLOSE VET-OUT-FILE.
+
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "NUM=" NUM " DIR=" WS-DIRECTION " HIVOL=Y"
+               DELIMITED BY SIZE INTO WS-AUD-DETAIL.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+               WS-AUD-OUTCOME.
+
+           MOVE 0 TO RETURN-CODE.
+
+       HIVOL-COUNT-RECS.
+           MOVE 0 TO WS-HIVOL-COUNT.
+           MOVE 'N' TO WS-HIVOL-SHORT.
+           PERFORM UNTIL WS-HIVOL-COUNT >= NUM OR HIVOL-FILE-SHORT
+               READ VET-IN-FILE
+                   AT END
+                       SET HIVOL-FILE-SHORT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HIVOL-COUNT
+               END-READ
+           END-PERFORM.
+
+       HIVOL-RELEASE.
+           MOVE 'N' TO WS-HIVOL-SHORT.
+           PERFORM HIVOL-RELEASE-REC VARYING ELEM FROM 1 BY 1
+               UNTIL ELEM > NUM OR HIVOL-FILE-SHORT.
+
+       HIVOL-RELEASE-REC.
+           READ VET-IN-FILE
+               AT END
+                   SET HIVOL-FILE-SHORT TO TRUE
+           END-READ.
+           IF NOT HIVOL-FILE-SHORT
+               MOVE WS-VAL-VET TO SORT-VET
+               MOVE WS-VAL-SKEY TO SORT-SKEY
+               RELEASE SORT-REC
+           END-IF.
+
+       HIVOL-RETURN.
+           OPEN OUTPUT VET-OUT-FILE.
+           MOVE 'N' TO WS-HIVOL-EOF.
+           SET HV-FIRST-ELEM TO TRUE.
+           MOVE 0 TO WS-HV-CNT, WS-HV-SUM.
+           PERFORM HIVOL-RETURN-REC UNTIL HIVOL-IN-EOF.
+
+       HIVOL-RETURN-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET HIVOL-IN-EOF TO TRUE
+           END-RETURN.
+           IF NOT HIVOL-IN-EOF
+               ADD 1 TO WS-HV-CNT
+               IF HV-FIRST-ELEM
+                   MOVE SORT-VET TO WS-HV-MIN
+                   MOVE SORT-VET TO WS-HV-MAX
+                   MOVE 'N' TO WS-HV-FIRST
+               ELSE
+                   IF SORT-VET < WS-HV-MIN
+                       MOVE SORT-VET TO WS-HV-MIN
+                   END-IF
+                   IF SORT-VET > WS-HV-MAX
+                       MOVE SORT-VET TO WS-HV-MAX
+                   END-IF
+               END-IF
+               ADD SORT-VET TO WS-HV-SUM
+               MOVE SPACES TO WS-OUT-VAL-REC
+               MOVE SORT-VET TO WS-OUT-VET
+               MOVE SORT-SKEY TO WS-OUT-SKEY
+               WRITE VET-OUT-REC FROM WS-OUT-VAL-REC
+           END-IF.
 
        END PROGRAM BUBBLESORT.
