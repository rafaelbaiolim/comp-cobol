@@ -3,31 +3,111 @@
       * Date: 29/09/2016
       * Purpose: FATORIAL DE N
       * Tectonics: cobc
+      * Mod: 08/08/2026 - N now comes from the FATORPRM.DAT control card
+      *      instead of MOVE 8 TO N, and the factorial table is written
+      *      to FATOROUT.DAT for downstream steps to reuse.
+      * Mod: 08/08/2026 - appends an AUDITLOG record with N and outcome
+      *      for audit/traceability.
+      * Mod: 08/08/2026 - a MULTIPLY overflow now stops the table build
+      *      cleanly instead of displaying a warning and continuing to
+      *      multiply an overflowed fact, and logs the failure with the
+      *      last valid N and factorial.
+      * Mod: 09/08/2026 - the empty-control-card rejection path now
+      *      calls AUDITLOG before GOBACK, the same as the overflow and
+      *      normal completion paths, instead of leaving that run
+      *      unlogged.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FATORIALN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "FATORPRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FATOR-OUT-FILE ASSIGN TO "FATOROUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC PIC X(20).
+       FD  FATOR-OUT-FILE.
+       01  FATOR-OUT-REC PIC X(30).
        WORKING-STORAGE SECTION.
        77 fact pic 9(15) comp.
        77 n pic 99.
        77 i pic 99.
        77 ist pic XX.
        77 factst pic X(18).
+       01 WS-PARM-REC REDEFINES PARM-REC.
+           05 WS-PARM-N PIC 99.
+           05 FILLER PIC X(18).
+       01 WS-OUT-REC.
+           05 WS-OUT-I PIC Z9.
+           05 FILLER PIC X(4) VALUE "! = ".
+           05 WS-OUT-FACT PIC Z(14)9.
+       01 WS-AUD-DETAIL PIC X(40).
+       01 WS-AUD-OUTCOME PIC X(10).
+       01 WS-AUD-PROGRAM PIC X(12) VALUE "FATORIALN".
+       01 WS-OVERFLOW PIC X VALUE 'N'.
+           88 OVERFLOW-DETECTED VALUE 'Y'.
+       01 WS-LAST-N PIC 99.
+       01 WS-LAST-FACT PIC 9(15).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 8 to n
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   DISPLAY "FATORPRM.DAT esta vazio!"
+                   CLOSE PARM-FILE
+                   MOVE "input file empty" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-PARM-N TO n.
+           CLOSE PARM-FILE.
+
+           OPEN OUTPUT FATOR-OUT-FILE.
+
            MOVE 0 to i
            MOVE 1 to fact
-           PERFORM UNTIL i GREATER THAN n
+           PERFORM UNTIL i GREATER THAN n OR OVERFLOW-DETECTED
                MOVE i TO ist
                MOVE fact to factst
                DISPLAY ist "! = " factst
+               MOVE i TO WS-OUT-I
+               MOVE fact TO WS-OUT-FACT
+               WRITE FATOR-OUT-REC FROM WS-OUT-REC
+               MOVE i TO WS-LAST-N
+               MOVE fact TO WS-LAST-FACT
                ADD 1 TO i
                MULTIPLY i BY fact
-                 ON SIZE ERROR DISPLAY "Valor inserido muito grande!"
+                 ON SIZE ERROR SET OVERFLOW-DETECTED TO TRUE
                END-MULTIPLY
            END-PERFORM.
-           STOP RUN.
+
+           CLOSE FATOR-OUT-FILE.
+
+           IF OVERFLOW-DETECTED
+               DISPLAY "Fatorial excedeu a capacidade do campo, "
+                   "processamento interrompido!"
+               MOVE SPACES TO WS-AUD-DETAIL
+               STRING "N=" WS-LAST-N " FACT=" WS-LAST-FACT
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               MOVE "OVERFLOW" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE SPACES TO WS-AUD-DETAIL
+               STRING "N=" n DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               MOVE "OK" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING WS-AUD-PROGRAM, WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
        END PROGRAM FATORIALN.
