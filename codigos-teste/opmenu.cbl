@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 09/08/2026
+      * Purpose: operator menu - single entry point that ACCEPTs a menu
+      *      selection and CALLs the matching batch program, so the
+      *      operations desk has one program to invoke instead of five.
+      * Mod: 09/08/2026 - EXECUTA-OPCAO now CANCELs each program right
+      *      after the CALL, the same as REGRTEST already does around
+      *      its FILECOPY/FILECMP calls, since an operator picking the
+      *      same menu option twice in one session otherwise re-entered
+      *      the called program with its working-storage still holding
+      *      the previous selection's state.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO-IN PIC X(1).
+       01 WS-OPCAO PIC 9(1) VALUE 0.
+       01 WS-VALIDO PIC X.
+           88 VALIDO VALUE 'Y'.
+           88 INVALIDO VALUE 'N'.
+       01 WS-SAIR PIC X VALUE 'N'.
+           88 SAIR-DO-MENU VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL SAIR-DO-MENU
+               PERFORM EXIBE-MENU
+               PERFORM LE-OPCAO
+               PERFORM EXECUTA-OPCAO
+           END-PERFORM.
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY " ".
+           DISPLAY "============================================".
+           DISPLAY " MENU DE OPERACAO - LOTE NOTURNO".
+           DISPLAY "============================================".
+           DISPLAY " 1 - MATRIZTRANSP  (transposta de matriz)".
+           DISPLAY " 2 - MULTIPMATRIZ  (multiplicacao de matriz)".
+           DISPLAY " 3 - BUBBLESORT    (ordenacao)".
+           DISPLAY " 4 - BUSCABINARIA  (busca binaria em lote)".
+           DISPLAY " 5 - FATORIALN     (tabela de fatoriais)".
+           DISPLAY " 0 - SAIR".
+           DISPLAY "============================================".
+           DISPLAY "Informe a opcao desejada: " WITH NO ADVANCING.
+
+       LE-OPCAO.
+           SET INVALIDO TO TRUE.
+           PERFORM WITH TEST AFTER UNTIL VALIDO
+               ACCEPT WS-OPCAO-IN
+               IF WS-OPCAO-IN IS NUMERIC
+                   MOVE WS-OPCAO-IN TO WS-OPCAO
+                   SET VALIDO TO TRUE
+               ELSE
+                   DISPLAY "Opcao invalida, informe 0 a 5: "
+                       WITH NO ADVANCING
+               END-IF
+           END-PERFORM.
+
+       EXECUTA-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "MATRIZTRANSP"
+                   CANCEL "MATRIZTRANSP"
+               WHEN 2
+                   CALL "MULTIPMATRIZ"
+                   CANCEL "MULTIPMATRIZ"
+               WHEN 3
+                   CALL "BUBBLESORT"
+                   CANCEL "BUBBLESORT"
+               WHEN 4
+                   CALL "BUSCABINARIA"
+                   CANCEL "BUSCABINARIA"
+               WHEN 5
+                   CALL "FATORIALN"
+                   CANCEL "FATORIALN"
+               WHEN 0
+                   SET SAIR-DO-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "Opcao fora do intervalo permitido (0-5)."
+           END-EVALUATE.
+
+       END PROGRAM OPMENU.
