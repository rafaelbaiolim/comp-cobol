@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Purpose: shared matrix layout for the cost-allocation matrix
+      *      programs (MATRIZTRANSP, MULTIPMATRIZ). COPY this into
+      *      WORKING-STORAGE SECTION so dimension/matrix changes only
+      *      have to be made in one place.
+      ******************************************************************
+       01 MAL PIC 9(2).
+       01 MAC PIC 9(2).
+       01 MBL PIC 9(2).
+       01 MBC PIC 9(2).
+       01 ARRAY.
+           02 X OCCURS 50 TIMES.
+               03 Y OCCURS 50 TIMES.
+                   04 A PIC S9(3).
+                   04 B PIC S9(3).
+                   04 R PIC S9(3).
+       01 L_A PIC 9(2).
+       01 C_A PIC 9(2).
+       01 L_B PIC 9(2).
+       01 C_B PIC 9(2).
