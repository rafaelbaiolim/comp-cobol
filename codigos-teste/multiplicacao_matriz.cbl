@@ -3,60 +3,179 @@
       * Date: 03/10/2016
       * Purpose: MULTIPLICAR MATRIZ
       * Tectonics: cobc
+      * Mod: 08/08/2026 - raised the row/column ceiling from 10 to 50
+      *      and widened the dimension fields so 50x50 matrices key in
+      *      and size correctly instead of overflowing silently.
+      * Mod: 08/08/2026 - matrix layout moved into the shared MATRIZWS
+      *      copybook so MATRIZTRANSP and MULTIPMATRIZ stay in sync.
+      * Mod: 08/08/2026 - appends an AUDITLOG record with dimensions and
+      *      outcome for audit/traceability.
+      * Mod: 08/08/2026 - dimension and cell ACCEPTs now validated as
+      *      numeric, with a re-prompt on bad operator input.
+      * Mod: 08/08/2026 - CALC-E's multiplication/accumulation now widen
+      *      the intermediate fields and trap ON SIZE ERROR instead of
+      *      letting a large product silently truncate the result.
+      * Mod: 08/08/2026 - writes a labeled row/column report of the
+      *      result matrix, with job date and dimensions, to
+      *      MULTIPRPT.DAT for filing/handoff.
+      * Mod: 08/08/2026 - dimensions and both matrices now come from a
+      *      sequential input dataset (MULTIPIN.DAT) instead of ACCEPT,
+      *      so upstream extraction jobs can feed MULTIPMATRIZ
+      *      unattended.
+      * Mod: 09/08/2026 - a MAC/MBL dimension-mismatch rejection is now
+      *      also appended, with timestamp and the offending dimensions,
+      *      to MULTIPERR.DAT for SLA tracking of bad upstream feeds.
+      * Mod: 09/08/2026 - MULTIPRPT.DAT is also copied into a rotating
+      *      generation slot (MULTIPRPT.G1.DAT .. MULTIPRPT.G5.DAT)
+      *      after each run, tracked by MULTIPRPT.GEN, so the last five
+      *      runs' reports survive instead of each run overwriting the
+      *      last - same scheme as MATRIZTRANSP's MATRIZOUT.DAT
+      *      retention.
+      * Mod: 09/08/2026 - MAL/MAC/MBL/MBC from the header record are
+      *      now checked against ARRAY's OCCURS 50 capacity and
+      *      rejected (same AUDITLOG/RC=16 pattern as the empty/
+      *      short-file checks) before being moved into MAL/MAC/MBL/
+      *      MBC, since a PIC 9(2) header value up to 99 otherwise
+      *      subscripts past the table's bounds.
+      * Mod: 09/08/2026 - LOG-MISMATCH now INITIALIZEs (rather than MOVE
+      *      SPACES TO) WS-MISMATCH-LINE, since MOVE SPACES also blanked
+      *      the "MAL="/" MAC="/" MBL="/" MBC=" FILLER labels in that
+      *      group - INITIALIZE resets the named subfields but leaves
+      *      FILLER VALUE clauses alone, so the control file keeps its
+      *      labels.
+      * Mod: 09/08/2026 - CALC's ON SIZE ERROR for the ELSE (no prior
+      *      overflow) branch now MOVEs 0 TO R(L_A,C_B) the same as the
+      *      IF OVERFLOW-DETECTED branch already did, since an overflow
+      *      on that path otherwise left the cell holding whatever
+      *      storage it had before, which could later fail RPT-ROW's
+      *      WRITE with invalid-data (status 71) instead of printing 0.
+      * Mod: 09/08/2026 - MAIN-PROCEDURE now resets WS-ANY-OVERFLOW at
+      *      entry, since OPMENU can CALL this program more than once in
+      *      the same run unit and an overflow on one call otherwise
+      *      poisoned every later call's AUDITLOG/RC even without a real
+      *      overflow on that later call.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPMATRIZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULTIP-IN-FILE ASSIGN TO "MULTIPIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATRIZ-RPT-FILE ASSIGN TO "MULTIPRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL MISMATCH-LOG-FILE ASSIGN TO "MULTIPERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GEN-CTL-FILE ASSIGN TO "MULTIPRPT.GEN"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  MULTIP-IN-FILE.
+       01  MULTIP-IN-REC PIC X(200).
+       FD  MATRIZ-RPT-FILE.
+       01  MATRIZ-RPT-REC PIC X(300).
+       FD  MISMATCH-LOG-FILE.
+       01  MISMATCH-LOG-REC PIC X(80).
+       FD  GEN-CTL-FILE.
+       01  GEN-CTL-REC PIC X(1).
        WORKING-STORAGE SECTION.
-       01 MAL PIC 9(1).
-       01 MAC PIC 9(1).
-       01 MBL PIC 9(1).
-       01 MBC PIC 9(1).
-       01 ARRAY.
-           02 X OCCURS 10 TIMES.
-               03 Y OCCURS 10 TIMES.
-                   04 A PIC S9(3).
-                   04 B PIC S9(3).
-                   04 R PIC S9(3).
-       01 L_A PIC 9(1).
-       01 C_A PIC 9(1).
-       01 L_B PIC 9(1).
-       01 C_B PIC 9(1).
-       01 VALOR PIC S9(3).
-       01 ELEMENTO PIC S9(3).
+       COPY "MATRIZWS.CPY".
+       01 VALOR PIC S9(9).
+       01 ELEMENTO PIC S9(9).
+       01 WS-AUD-DETAIL PIC X(40).
+       01 WS-AUD-OUTCOME PIC X(10).
+       01 WS-IN-HDR-REC REDEFINES MULTIP-IN-REC.
+           05 WS-IN-HDR-MAL PIC 9(2).
+           05 WS-IN-HDR-MAC PIC 9(2).
+           05 WS-IN-HDR-MBL PIC 9(2).
+           05 WS-IN-HDR-MBC PIC 9(2).
+           05 FILLER PIC X(192).
+       01 WS-IN-ROW-REC REDEFINES MULTIP-IN-REC.
+           05 WS-IN-ROW-CELL PIC S9(3) SIGN LEADING SEPARATE
+               OCCURS 50 TIMES.
+       01 WS-OVERFLOW PIC X VALUE 'N'.
+           88 OVERFLOW-DETECTED VALUE 'Y'.
+       01 WS-ANY-OVERFLOW PIC X VALUE 'N'.
+           88 ANY-OVERFLOW-DETECTED VALUE 'Y'.
+       01 WS-RPT-DATE-RAW PIC X(21).
+       01 WS-RPT-DATE PIC X(10).
+       01 WS-RPT-LINE PIC X(300).
+       01 WS-RPT-PTR PIC 9(4).
+       01 WS-RPT-CELL PIC -(4)9.
+       01 WS-MISMATCH-TS-RAW PIC X(21).
+       01 WS-MISMATCH-TS PIC X(19).
+       01 WS-MISMATCH-LINE.
+           05 WS-MISMATCH-TS-OUT PIC X(19).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(4) VALUE "MAL=".
+           05 WS-MISMATCH-MAL PIC 9(2).
+           05 FILLER PIC X(5) VALUE " MAC=".
+           05 WS-MISMATCH-MAC PIC 9(2).
+           05 FILLER PIC X(5) VALUE " MBL=".
+           05 WS-MISMATCH-MBL PIC 9(2).
+           05 FILLER PIC X(5) VALUE " MBC=".
+           05 WS-MISMATCH-MBC PIC 9(2).
+           05 FILLER PIC X(24) VALUE SPACES.
+       01 WS-GEN-SLOT PIC 9(1) VALUE 0.
+       01 WS-GEN-SRC PIC X(60) VALUE "MULTIPRPT.DAT".
+       01 WS-GEN-DST PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Informe a quantidade de linhas da matriz A: ".
-           ACCEPT MAL.
-           DISPLAY "Informe a quantidade de colunas da matriz A: ".
-           ACCEPT MAC.
-           DISPLAY "Informe a quantidade de linhas da matriz B: ".
-           ACCEPT MBL.
-           DISPLAY "Informe a quantidade de colunas da matriz B: ".
-           ACCEPT MBC.
-
-           DISPLAY " ".
-           DISPLAY " ".
+           MOVE 'N' TO WS-ANY-OVERFLOW.
+           OPEN INPUT MULTIP-IN-FILE.
+
+           READ MULTIP-IN-FILE
+               AT END
+                   DISPLAY "MULTIPIN.DAT esta vazio!"
+                   CLOSE MULTIP-IN-FILE
+                   MOVE "input file empty" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           IF WS-IN-HDR-MAL > 50 OR WS-IN-HDR-MAC > 50
+                   OR WS-IN-HDR-MBL > 50 OR WS-IN-HDR-MBC > 50
+               DISPLAY "Dimensoes excedem o limite de 50 da tabela!"
+               CLOSE MULTIP-IN-FILE
+               MOVE SPACES TO WS-AUD-DETAIL
+               STRING "MAL=" WS-IN-HDR-MAL " MAC=" WS-IN-HDR-MAC
+                   " MBL=" WS-IN-HDR-MBL " MBC=" WS-IN-HDR-MBC
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               MOVE "REJECTED" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-IN-HDR-MAL TO MAL.
+           MOVE WS-IN-HDR-MAC TO MAC.
+           MOVE WS-IN-HDR-MBL TO MBL.
+           MOVE WS-IN-HDR-MBC TO MBC.
 
            IF MAC NOT EQUAL MBL THEN
                DISPLAY "A matriz resultante nao existe!"
                DISPLAY ".. Definicao: so existe matriz produto A * B .."
                DISPLAY ".. se o numero de colunas da matriz A .."
                DISPLAY ".. for igual ao numero de linhas da matriz B .."
-               STOP RUN
+               CLOSE MULTIP-IN-FILE
+               PERFORM LOG-MISMATCH
+               MOVE SPACES TO WS-AUD-DETAIL
+               STRING "MAC=" MAC " MBL=" MBL DELIMITED BY SIZE
+                   INTO WS-AUD-DETAIL
+               MOVE "REJECTED" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 16 TO RETURN-CODE
+               GOBACK
            END-IF.
 
-           DISPLAY "Informe os elementos da matriz A: ".
-           PERFORM READ-A VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
-               AFTER C_A FROM 1 BY 1 UNTIL C_A > MAC.
+           PERFORM READ-A VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL.
 
-           DISPLAY "Informe os elementos da matriz B: ".
-           PERFORM READ-B VARYING L_B FROM 1 BY 1 UNTIL L_B > MBL
-               AFTER C_B FROM 1 BY 1 UNTIL C_B > MBC.
+           PERFORM READ-B VARYING L_B FROM 1 BY 1 UNTIL L_B > MBL.
 
-           DISPLAY " ".
-           DISPLAY " ".
+           CLOSE MULTIP-IN-FILE.
 
            DISPLAY "A matriz resultante R: ".
            PERFORM CALC VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
@@ -65,27 +184,164 @@
            PERFORM DSP-E VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
                AFTER C_B FROM 1 BY 1 UNTIL C_B > MBC.
 
-           STOP RUN.
+           OPEN OUTPUT MATRIZ-RPT-FILE.
+           PERFORM RPT-HEADER.
+           PERFORM RPT-ROW VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL.
+           CLOSE MATRIZ-RPT-FILE.
+
+           PERFORM RETAIN-GENERATION.
+
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "MAL=" MAL " MAC=" MAC " MBC=" MBC DELIMITED BY SIZE
+               INTO WS-AUD-DETAIL.
+           IF ANY-OVERFLOW-DETECTED
+               MOVE "OVERFLOW" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "OK" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
        READ-A.
-           DISPLAY "("L_A","C_A") : ", ACCEPT A(L_A, C_A).
+           READ MULTIP-IN-FILE
+               AT END
+                   DISPLAY "MULTIPIN.DAT tem menos linhas que MAL!"
+                   CLOSE MULTIP-IN-FILE
+                   MOVE "input file short of A rows" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           PERFORM VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC
+               MOVE WS-IN-ROW-CELL(C_A) TO A(L_A, C_A)
+           END-PERFORM.
 
        READ-B.
-           DISPLAY "("L_B","C_B") : ", ACCEPT B(L_B, C_B).
+           READ MULTIP-IN-FILE
+               AT END
+                   DISPLAY "MULTIPIN.DAT tem menos linhas que MBL!"
+                   CLOSE MULTIP-IN-FILE
+                   MOVE "input file short of B rows" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "MULTIPMATRIZ", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           PERFORM VARYING C_B FROM 1 BY 1 UNTIL C_B > MBC
+               MOVE WS-IN-ROW-CELL(C_B) TO B(L_B, C_B)
+           END-PERFORM.
 
        CALC.
            MOVE 0 TO ELEMENTO.
+           MOVE "N" TO WS-OVERFLOW.
            PERFORM CALC-E VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC
                AFTER L_B FROM 1 BY 1 UNTIL L_B > MBL.
-           MOVE ELEMENTO TO R(L_A,C_B).
+           IF OVERFLOW-DETECTED
+               MOVE 0 TO R(L_A,C_B)
+               SET ANY-OVERFLOW-DETECTED TO TRUE
+           ELSE
+               COMPUTE R(L_A,C_B) = ELEMENTO
+                   ON SIZE ERROR
+                       DISPLAY "Valor inserido muito grande!"
+                       MOVE 0 TO R(L_A,C_B)
+                       SET OVERFLOW-DETECTED TO TRUE
+                       SET ANY-OVERFLOW-DETECTED TO TRUE
+               END-COMPUTE
+           END-IF.
 
        CALC-E.
-           IF (C_A = L_B) THEN
+           IF C_A = L_B AND NOT OVERFLOW-DETECTED THEN
              COMPUTE VALOR = A(L_A,C_A) * B(L_B,C_B)
-             ADD VALOR TO ELEMENTO
+                 ON SIZE ERROR
+                     DISPLAY "Valor inserido muito grande!"
+                     SET OVERFLOW-DETECTED TO TRUE
+             END-COMPUTE
+             IF NOT OVERFLOW-DETECTED
+                 ADD VALOR TO ELEMENTO
+                     ON SIZE ERROR
+                         DISPLAY "Valor inserido muito grande!"
+                         SET OVERFLOW-DETECTED TO TRUE
+                 END-ADD
+             END-IF
              END-IF.
 
        DSP-E.
            DISPLAY "("L_A","C_B") = "R(L_A,C_B).
 
+       LOG-MISMATCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-MISMATCH-TS-RAW.
+           STRING WS-MISMATCH-TS-RAW(1:4) "-" WS-MISMATCH-TS-RAW(5:2)
+               "-" WS-MISMATCH-TS-RAW(7:2) " " WS-MISMATCH-TS-RAW(9:2)
+               ":" WS-MISMATCH-TS-RAW(11:2) ":"
+               WS-MISMATCH-TS-RAW(13:2) DELIMITED BY SIZE
+               INTO WS-MISMATCH-TS.
+           INITIALIZE WS-MISMATCH-LINE.
+           MOVE WS-MISMATCH-TS TO WS-MISMATCH-TS-OUT.
+           MOVE MAL TO WS-MISMATCH-MAL.
+           MOVE MAC TO WS-MISMATCH-MAC.
+           MOVE MBL TO WS-MISMATCH-MBL.
+           MOVE MBC TO WS-MISMATCH-MBC.
+           OPEN EXTEND MISMATCH-LOG-FILE.
+           WRITE MISMATCH-LOG-REC FROM WS-MISMATCH-LINE.
+           CLOSE MISMATCH-LOG-FILE.
+
+       RPT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-RPT-DATE-RAW.
+           STRING WS-RPT-DATE-RAW(1:4) "-" WS-RPT-DATE-RAW(5:2) "-"
+               WS-RPT-DATE-RAW(7:2) DELIMITED BY SIZE INTO WS-RPT-DATE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RELATORIO MULTIPMATRIZ  DATA: " WS-RPT-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "DIMENSOES: MAL=" MAL " MAC=" MAC " MBL=" MBL
+               " MBC=" MBC DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+
+       RPT-ROW.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE 1 TO WS-RPT-PTR.
+           PERFORM VARYING C_B FROM 1 BY 1 UNTIL C_B > MBC
+               MOVE R(L_A,C_B) TO WS-RPT-CELL
+               STRING WS-RPT-CELL DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WITH POINTER WS-RPT-PTR
+           END-PERFORM.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+
+       RETAIN-GENERATION.
+           OPEN INPUT GEN-CTL-FILE.
+           READ GEN-CTL-FILE
+               AT END
+                   MOVE 0 TO WS-GEN-SLOT
+               NOT AT END
+                   MOVE GEN-CTL-REC TO WS-GEN-SLOT
+           END-READ.
+           CLOSE GEN-CTL-FILE.
+
+           ADD 1 TO WS-GEN-SLOT.
+           IF WS-GEN-SLOT > 5
+               MOVE 1 TO WS-GEN-SLOT
+           END-IF.
+
+           OPEN OUTPUT GEN-CTL-FILE.
+           MOVE WS-GEN-SLOT TO GEN-CTL-REC.
+           WRITE GEN-CTL-REC.
+           CLOSE GEN-CTL-FILE.
+
+           MOVE SPACES TO WS-GEN-DST.
+           STRING "MULTIPRPT.G" WS-GEN-SLOT ".DAT" DELIMITED BY SIZE
+               INTO WS-GEN-DST.
+           CALL "FILECOPY" USING WS-GEN-SRC, WS-GEN-DST.
+           CANCEL "FILECOPY".
+
        END PROGRAM MULTIPMATRIZ.
