@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: regression test harness - stages a saved input deck
+      *      for each file-driven program, runs the program, compares
+      *      the actual output against a saved expected-output deck,
+      *      and exercises BUSCASUB directly rather than staging a deck
+      *      for BUSCABINARIA itself. Writes one combined result log
+      *      and sets RETURN-CODE to the number of failed cases
+      *      (0 = all passed).
+      * Mod: 09/08/2026 - BUSCABINARIA's NUM/VET are now read from
+      *      BUSCAVET.DAT rather than ACCEPT, but CASE-BUSCASUB-FOUND/
+      *      CASE-BUSCASUB-NOTFOUND still exercise BUSCASUB directly -
+      *      that already covers the found/not-found search logic, so no
+      *      change was needed here.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRTEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-LOG-FILE ASSIGN TO "REGRTEST.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-LOG-FILE.
+       01  RESULT-LOG-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-LINE.
+           05 WS-LOG-CASE PIC X(16).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 WS-LOG-RESULT PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-LOG-DETAIL PIC X(48).
+       01 WS-PASS-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-FAIL-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-CMP-RESULT PIC X.
+           88 CMP-MATCH VALUE 'Y'.
+           88 CMP-DIFFER VALUE 'N'.
+       01 WS-SKIP-LINES PIC 9(2).
+       01 LK-SRC-NAME PIC X(60).
+       01 LK-DST-NAME PIC X(60).
+       01 WS-BS-NUM PIC 9(3).
+       01 WS-BS-ARRAY.
+           05 WS-BS-VET PIC S9(3) OCCURS 100 TIMES.
+       01 WS-BS-CHAVE PIC 9(3).
+       01 WS-BS-FOUND PIC X.
+           88 WS-BS-FOUND-YES VALUE 'Y'.
+       01 WS-BS-INDICE PIC 9(3).
+       01 WS-BS-COUNT PIC 9(3).
+       01 WS-BS-IDX-LIST.
+           02 WS-BS-IDX PIC 9(3) OCCURS 100 TIMES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT RESULT-LOG-FILE.
+
+           PERFORM CASE-MATRIZTRANSP.
+           PERFORM CASE-MULTIPMATRIZ.
+           PERFORM CASE-BUBBLESORT.
+           PERFORM CASE-FATORIALN.
+           PERFORM CASE-BUSCASUB-FOUND.
+           PERFORM CASE-BUSCASUB-NOTFOUND.
+
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "TOTAL" TO WS-LOG-CASE.
+           STRING "PASS=" WS-PASS-COUNT " FAIL=" WS-FAIL-COUNT
+               DELIMITED BY SIZE INTO WS-LOG-DETAIL.
+           IF WS-FAIL-COUNT = 0
+               MOVE "PASS" TO WS-LOG-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-LOG-RESULT
+           END-IF.
+           WRITE RESULT-LOG-REC FROM WS-LOG-LINE.
+
+           CLOSE RESULT-LOG-FILE.
+
+           MOVE WS-FAIL-COUNT TO RETURN-CODE.
+           GOBACK.
+
+       CASE-MATRIZTRANSP.
+           MOVE "testdata/matriztransp/input/MATRIZIN.DAT" TO
+               LK-SRC-NAME.
+           MOVE "MATRIZIN.DAT" TO LK-DST-NAME.
+           CALL "FILECOPY" USING LK-SRC-NAME, LK-DST-NAME.
+           CANCEL "FILECOPY".
+
+           CALL "MATRIZTRANSP".
+
+           MOVE "MATRIZOUT.DAT" TO LK-SRC-NAME.
+           MOVE "testdata/matriztransp/expected/MATRIZOUT.DAT" TO
+               LK-DST-NAME.
+           MOVE 0 TO WS-SKIP-LINES.
+           CALL "FILECMP" USING LK-SRC-NAME, LK-DST-NAME, WS-SKIP-LINES,
+               WS-CMP-RESULT.
+           CANCEL "FILECMP".
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "MATRIZTRANSP" TO WS-LOG-CASE.
+           PERFORM LOG-CMP-RESULT.
+
+       CASE-MULTIPMATRIZ.
+           MOVE "testdata/multipmatriz/input/MULTIPIN.DAT" TO
+               LK-SRC-NAME.
+           MOVE "MULTIPIN.DAT" TO LK-DST-NAME.
+           CALL "FILECOPY" USING LK-SRC-NAME, LK-DST-NAME.
+           CANCEL "FILECOPY".
+
+           CALL "MULTIPMATRIZ".
+
+           MOVE "MULTIPRPT.DAT" TO LK-SRC-NAME.
+           MOVE "testdata/multipmatriz/expected/MULTIPRPT.DAT" TO
+               LK-DST-NAME.
+           MOVE 1 TO WS-SKIP-LINES.
+           CALL "FILECMP" USING LK-SRC-NAME, LK-DST-NAME, WS-SKIP-LINES,
+               WS-CMP-RESULT.
+           CANCEL "FILECMP".
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "MULTIPMATRIZ" TO WS-LOG-CASE.
+           PERFORM LOG-CMP-RESULT.
+
+       CASE-BUBBLESORT.
+           MOVE "testdata/bubblesort/input/VETIN.DAT" TO LK-SRC-NAME.
+           MOVE "VETIN.DAT" TO LK-DST-NAME.
+           CALL "FILECOPY" USING LK-SRC-NAME, LK-DST-NAME.
+           CANCEL "FILECOPY".
+
+           CALL "BUBBLESORT".
+
+           MOVE "VETOUT.DAT" TO LK-SRC-NAME.
+           MOVE "testdata/bubblesort/expected/VETOUT.DAT" TO
+               LK-DST-NAME.
+           MOVE 0 TO WS-SKIP-LINES.
+           CALL "FILECMP" USING LK-SRC-NAME, LK-DST-NAME, WS-SKIP-LINES,
+               WS-CMP-RESULT.
+           CANCEL "FILECMP".
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "BUBBLESORT" TO WS-LOG-CASE.
+           PERFORM LOG-CMP-RESULT.
+
+       CASE-FATORIALN.
+           MOVE "testdata/fatorialn/input/FATORPRM.DAT" TO LK-SRC-NAME.
+           MOVE "FATORPRM.DAT" TO LK-DST-NAME.
+           CALL "FILECOPY" USING LK-SRC-NAME, LK-DST-NAME.
+           CANCEL "FILECOPY".
+
+           CALL "FATORIALN".
+
+           MOVE "FATOROUT.DAT" TO LK-SRC-NAME.
+           MOVE "testdata/fatorialn/expected/FATOROUT.DAT" TO
+               LK-DST-NAME.
+           MOVE 0 TO WS-SKIP-LINES.
+           CALL "FILECMP" USING LK-SRC-NAME, LK-DST-NAME, WS-SKIP-LINES,
+               WS-CMP-RESULT.
+           CANCEL "FILECMP".
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "FATORIALN" TO WS-LOG-CASE.
+           PERFORM LOG-CMP-RESULT.
+
+       CASE-BUSCASUB-FOUND.
+           PERFORM SETUP-BUSCASUB-ARRAY.
+           MOVE 30 TO WS-BS-CHAVE.
+           CALL "BUSCASUB" USING WS-BS-NUM, WS-BS-ARRAY, WS-BS-CHAVE,
+               WS-BS-FOUND, WS-BS-INDICE, WS-BS-COUNT, WS-BS-IDX-LIST.
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "BUSCASUB-FOUND" TO WS-LOG-CASE.
+           IF WS-BS-FOUND-YES AND WS-BS-VET(WS-BS-INDICE) = WS-BS-CHAVE
+               MOVE "PASS" TO WS-LOG-RESULT
+               ADD 1 TO WS-PASS-COUNT
+               STRING "CHAVE=" WS-BS-CHAVE " INDICE=" WS-BS-INDICE
+                   DELIMITED BY SIZE INTO WS-LOG-DETAIL
+           ELSE
+               MOVE "FAIL" TO WS-LOG-RESULT
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE "expected CHAVE=30 to be found" TO WS-LOG-DETAIL
+           END-IF.
+           WRITE RESULT-LOG-REC FROM WS-LOG-LINE.
+
+       CASE-BUSCASUB-NOTFOUND.
+           PERFORM SETUP-BUSCASUB-ARRAY.
+           MOVE 31 TO WS-BS-CHAVE.
+           CALL "BUSCASUB" USING WS-BS-NUM, WS-BS-ARRAY, WS-BS-CHAVE,
+               WS-BS-FOUND, WS-BS-INDICE, WS-BS-COUNT, WS-BS-IDX-LIST.
+           MOVE SPACES TO WS-LOG-LINE.
+           MOVE "BUSCASUB-NOTFND" TO WS-LOG-CASE.
+           IF NOT WS-BS-FOUND-YES
+               MOVE "PASS" TO WS-LOG-RESULT
+               ADD 1 TO WS-PASS-COUNT
+               MOVE "CHAVE=31 correctly not found" TO WS-LOG-DETAIL
+           ELSE
+               MOVE "FAIL" TO WS-LOG-RESULT
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE "expected CHAVE=31 to be absent" TO WS-LOG-DETAIL
+           END-IF.
+           WRITE RESULT-LOG-REC FROM WS-LOG-LINE.
+
+       SETUP-BUSCASUB-ARRAY.
+           MOVE 5 TO WS-BS-NUM.
+           MOVE 10 TO WS-BS-VET(1).
+           MOVE 20 TO WS-BS-VET(2).
+           MOVE 30 TO WS-BS-VET(3).
+           MOVE 40 TO WS-BS-VET(4).
+           MOVE 50 TO WS-BS-VET(5).
+
+       LOG-CMP-RESULT.
+           IF CMP-MATCH
+               MOVE "PASS" TO WS-LOG-RESULT
+               ADD 1 TO WS-PASS-COUNT
+               MOVE "output matches expected deck" TO WS-LOG-DETAIL
+           ELSE
+               MOVE "FAIL" TO WS-LOG-RESULT
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE "output differs from expected deck" TO
+                   WS-LOG-DETAIL
+           END-IF.
+           WRITE RESULT-LOG-REC FROM WS-LOG-LINE.
+
+       END PROGRAM REGRTEST.
