@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: append one audit/transaction-log record (timestamp,
+      *      program, key inputs, outcome) for any program in the suite.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC PIC X(90).
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-AUDIT-REC.
+           05 WS-AUDIT-TS PIC X(19).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-AUDIT-PROGRAM PIC X(12).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-AUDIT-DETAIL PIC X(40).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-AUDIT-OUTCOME PIC X(10).
+       LINKAGE SECTION.
+       01 LK-PROGRAM PIC X(12).
+       01 LK-DETAIL PIC X(40).
+       01 LK-OUTCOME PIC X(10).
+       PROCEDURE DIVISION USING LK-PROGRAM, LK-DETAIL, LK-OUTCOME.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           STRING WS-CURRENT-DATE(1:4) "-" WS-CURRENT-DATE(5:2) "-"
+               WS-CURRENT-DATE(7:2) " " WS-CURRENT-DATE(9:2) ":"
+               WS-CURRENT-DATE(11:2) ":" WS-CURRENT-DATE(13:2)
+               DELIMITED BY SIZE INTO WS-AUDIT-TS.
+
+           MOVE LK-PROGRAM TO WS-AUDIT-PROGRAM.
+           MOVE LK-DETAIL TO WS-AUDIT-DETAIL.
+           MOVE LK-OUTCOME TO WS-AUDIT-OUTCOME.
+
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-FILE-REC FROM WS-AUDIT-REC.
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       END PROGRAM AUDITLOG.
