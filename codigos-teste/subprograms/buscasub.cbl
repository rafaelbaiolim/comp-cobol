@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: BUSCA BINARIA - rotina de busca reutilizavel
+      * Tectonics: cobc
+      * Mod: 09/08/2026 - on a match, also scans the contiguous run of
+      *      equal keys to either side (the array is sorted, so every
+      *      occurrence of a duplicate key is adjacent) and returns the
+      *      full list of matching indexes plus an occurrence count,
+      *      instead of reporting only the one index BUSCA happened to
+      *      land on.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCASUB.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INF PIC 9(3).
+       01 WS-SUP PIC 9(3).
+       01 WS-MEIO PIC 9(3).
+       01 WS-SCAN-IDX PIC 9(3).
+       LINKAGE SECTION.
+       01 LK-NUM PIC 9(3).
+       01 LK-ARRAY.
+           02 LK-VET PIC S9(3) OCCURS 100 TIMES.
+       01 LK-CHAVE PIC 9(3).
+       01 LK-FOUND PIC X.
+           88 LK-FOUND-YES VALUE 'Y'.
+           88 LK-FOUND-NO VALUE 'N'.
+       01 LK-INDICE PIC 9(3).
+       01 LK-COUNT PIC 9(3).
+       01 LK-IDX-LIST.
+           02 LK-IDX PIC 9(3) OCCURS 100 TIMES.
+       PROCEDURE DIVISION USING LK-NUM, LK-ARRAY, LK-CHAVE, LK-FOUND,
+               LK-INDICE, LK-COUNT, LK-IDX-LIST.
+       MAIN-PROCEDURE.
+           SET LK-FOUND-NO TO TRUE.
+           MOVE ZERO TO LK-INDICE.
+           MOVE ZERO TO LK-COUNT.
+           MOVE 1 TO WS-INF.
+           MOVE LK-NUM TO WS-SUP.
+
+           PERFORM BUSCA UNTIL WS-INF > WS-SUP OR LK-FOUND-YES.
+
+           IF LK-FOUND-YES
+               PERFORM COLLECT-MATCHES
+           END-IF.
+
+           GOBACK.
+
+       BUSCA.
+           COMPUTE WS-MEIO = (WS-INF + WS-SUP) / 2.
+           IF (LK-CHAVE = LK-VET(WS-MEIO)) THEN
+               SET LK-FOUND-YES TO TRUE
+               MOVE WS-MEIO TO LK-INDICE
+           ELSE
+               IF (LK-CHAVE < LK-VET(WS-MEIO)) THEN
+                   COMPUTE WS-SUP = WS-MEIO - 1
+               ELSE
+                   COMPUTE WS-INF = WS-MEIO + 1
+               END-IF
+           END-IF.
+
+       COLLECT-MATCHES.
+           MOVE LK-INDICE TO WS-SCAN-IDX.
+           PERFORM UNTIL WS-SCAN-IDX = 1
+               OR LK-VET(WS-SCAN-IDX - 1) NOT EQUAL LK-CHAVE
+               SUBTRACT 1 FROM WS-SCAN-IDX
+           END-PERFORM.
+           PERFORM UNTIL WS-SCAN-IDX > LK-NUM
+               OR LK-VET(WS-SCAN-IDX) NOT EQUAL LK-CHAVE
+               ADD 1 TO LK-COUNT
+               MOVE WS-SCAN-IDX TO LK-IDX(LK-COUNT)
+               ADD 1 TO WS-SCAN-IDX
+           END-PERFORM.
+
+       END PROGRAM BUSCASUB.
