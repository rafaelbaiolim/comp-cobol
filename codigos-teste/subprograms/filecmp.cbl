@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: compare two sequential text files line by line, used by
+      *      REGRTEST to check a program's actual output against the
+      *      saved expected-output deck. LK-SKIP-A lines are skipped at
+      *      the start of FILE-A (e.g. a report's job-date header line)
+      *      before the line-by-line comparison begins.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILECMP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-A ASSIGN TO DYNAMIC LK-FILE-A
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-B ASSIGN TO DYNAMIC LK-FILE-B
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-A.
+       01  FILE-A-REC PIC X(300).
+       FD  FILE-B.
+       01  FILE-B-REC PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-A PIC X VALUE 'N'.
+           88 A-EOF VALUE 'Y'.
+       01 WS-EOF-B PIC X VALUE 'N'.
+           88 B-EOF VALUE 'Y'.
+       01 WS-SKIP-IDX PIC 9(2).
+       LINKAGE SECTION.
+       01 LK-FILE-A PIC X(60).
+       01 LK-FILE-B PIC X(60).
+       01 LK-SKIP-A PIC 9(2).
+       01 LK-RESULT PIC X.
+           88 FILES-MATCH VALUE 'Y'.
+           88 FILES-DIFFER VALUE 'N'.
+       PROCEDURE DIVISION USING LK-FILE-A, LK-FILE-B, LK-SKIP-A,
+               LK-RESULT.
+       MAIN-PROCEDURE.
+           SET FILES-MATCH TO TRUE.
+           OPEN INPUT FILE-A.
+           OPEN INPUT FILE-B.
+
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > LK-SKIP-A OR A-EOF
+               READ FILE-A
+                   AT END
+                       SET A-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM COMPARE-LINE UNTIL A-EOF OR B-EOF OR FILES-DIFFER.
+
+           IF A-EOF AND NOT B-EOF
+               SET FILES-DIFFER TO TRUE
+           END-IF.
+           IF B-EOF AND NOT A-EOF
+               SET FILES-DIFFER TO TRUE
+           END-IF.
+
+           CLOSE FILE-A.
+           CLOSE FILE-B.
+           GOBACK.
+
+       COMPARE-LINE.
+           READ FILE-A
+               AT END
+                   SET A-EOF TO TRUE
+           END-READ.
+           READ FILE-B
+               AT END
+                   SET B-EOF TO TRUE
+           END-READ.
+           IF NOT A-EOF AND NOT B-EOF
+               IF FILE-A-REC NOT EQUAL FILE-B-REC
+                   SET FILES-DIFFER TO TRUE
+               END-IF
+           END-IF.
+
+       END PROGRAM FILECMP.
