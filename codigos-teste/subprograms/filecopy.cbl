@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: copy a sequential text file line by line, used by
+      *      REGRTEST to stage a saved input deck under the filename a
+      *      program expects at runtime.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILECOPY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SRC-FILE ASSIGN TO DYNAMIC LK-SRC
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DST-FILE ASSIGN TO DYNAMIC LK-DST
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SRC-FILE.
+       01  SRC-REC PIC X(300).
+       FD  DST-FILE.
+       01  DST-REC PIC X(300).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+           88 SRC-EOF VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LK-SRC PIC X(60).
+       01 LK-DST PIC X(60).
+       PROCEDURE DIVISION USING LK-SRC, LK-DST.
+       MAIN-PROCEDURE.
+           OPEN INPUT SRC-FILE.
+           OPEN OUTPUT DST-FILE.
+
+           PERFORM COPY-LINE UNTIL SRC-EOF.
+
+           CLOSE SRC-FILE.
+           CLOSE DST-FILE.
+           GOBACK.
+
+       COPY-LINE.
+           READ SRC-FILE
+               AT END
+                   SET SRC-EOF TO TRUE
+           END-READ.
+           IF NOT SRC-EOF
+               WRITE DST-REC FROM SRC-REC
+           END-IF.
+
+       END PROGRAM FILECOPY.
