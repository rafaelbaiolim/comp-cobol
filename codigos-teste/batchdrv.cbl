@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author: GRUPO-COBOL
+      * Date: 08/08/2026
+      * Purpose: JCL-style batch driver - runs the nightly matrix/sort/
+      *      search/factorial steps in sequence, checking each step's
+      *      RETURN-CODE before proceeding, and writing one combined
+      *      job log for the run.
+      * Mod: 09/08/2026 - widened WS-LOG-MSG from X(40) to X(50) (and
+      *      trimmed the following spacing FILLER to match) so the
+      *      driver's own banner/status literals no longer truncate on
+      *      the MOVE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG-FILE ASSIGN TO "BATCHJOB.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME PIC X(12).
+       01 WS-STEP-RC PIC 9(3).
+       01 WS-MAX-RC PIC 9(3) VALUE 4.
+       01 WS-ABORTED PIC X VALUE 'N'.
+           88 JOB-ABORTED VALUE 'Y'.
+       01 WS-LOG-LINE.
+           05 WS-LOG-STEP PIC X(12).
+           05 FILLER PIC X(10) VALUE " RC = ".
+           05 WS-LOG-RC PIC ZZ9.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 WS-LOG-MSG PIC X(50).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT JOB-LOG-FILE.
+           MOVE "Nightly cost-allocation/ranking batch run started"
+               TO WS-LOG-MSG.
+           MOVE SPACES TO WS-LOG-STEP.
+           MOVE ZERO TO WS-LOG-RC.
+           WRITE JOB-LOG-REC FROM WS-LOG-LINE.
+
+           PERFORM RUN-STEP-MATRIZTRANSP.
+           IF NOT JOB-ABORTED
+               PERFORM RUN-STEP-MULTIPMATRIZ
+           END-IF.
+           IF NOT JOB-ABORTED
+               PERFORM RUN-STEP-BUBBLESORT
+           END-IF.
+           IF NOT JOB-ABORTED
+               PERFORM RUN-STEP-BUSCABINARIA
+           END-IF.
+           IF NOT JOB-ABORTED
+               PERFORM RUN-STEP-FATORIALN
+           END-IF.
+
+           IF JOB-ABORTED
+               MOVE "Batch run ABENDED - remaining steps skipped"
+                   TO WS-LOG-MSG
+           ELSE
+               MOVE "Batch run completed normally" TO WS-LOG-MSG
+           END-IF.
+           MOVE SPACES TO WS-LOG-STEP.
+           MOVE ZERO TO WS-LOG-RC.
+           WRITE JOB-LOG-REC FROM WS-LOG-LINE.
+
+           CLOSE JOB-LOG-FILE.
+           STOP RUN.
+
+       RUN-STEP-MATRIZTRANSP.
+           MOVE "MATRIZTRANSP" TO WS-STEP-NAME.
+           CALL "MATRIZTRANSP".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-STEP-MULTIPMATRIZ.
+           MOVE "MULTIPMATRIZ" TO WS-STEP-NAME.
+           CALL "MULTIPMATRIZ".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-STEP-BUBBLESORT.
+           MOVE "BUBBLESORT" TO WS-STEP-NAME.
+           CALL "BUBBLESORT".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-STEP-BUSCABINARIA.
+           MOVE "BUSCABINARIA" TO WS-STEP-NAME.
+           CALL "BUSCABINARIA".
+           PERFORM LOG-STEP-RESULT.
+
+       RUN-STEP-FATORIALN.
+           MOVE "FATORIALN" TO WS-STEP-NAME.
+           CALL "FATORIALN".
+           PERFORM LOG-STEP-RESULT.
+
+       LOG-STEP-RESULT.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           MOVE WS-STEP-NAME TO WS-LOG-STEP.
+           MOVE WS-STEP-RC TO WS-LOG-RC.
+           IF WS-STEP-RC > WS-MAX-RC
+               MOVE "FAILED - condition code too high" TO WS-LOG-MSG
+               SET JOB-ABORTED TO TRUE
+           ELSE
+               MOVE "completed" TO WS-LOG-MSG
+           END-IF.
+           WRITE JOB-LOG-REC FROM WS-LOG-LINE.
+
+       END PROGRAM BATCHDRV.
