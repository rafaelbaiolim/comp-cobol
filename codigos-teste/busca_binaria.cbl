@@ -3,62 +3,187 @@
       * Date: 10/01/2017
       * Purpose: BUSCA BINARIA
       * Tectonics: cobc
+      * Mod: 08/08/2026 - search logic moved into BUSCASUB, called as a
+      *      subroutine that returns a found/not-found flag and index
+      *      instead of STOP RUN, so other batch steps can drive it.
+      * Mod: 08/08/2026 - appends an AUDITLOG record with the search key
+      *      and outcome for audit/traceability.
+      * Mod: 08/08/2026 - CHAVE lookup now reads a whole file of search
+      *      keys (BUSCAKEYS.DAT) and runs BUSCASUB once per key instead
+      *      of a single ACCEPT, writing a found/not-found match report
+      *      to BUSCARPT.DAT.
+      * Mod: 09/08/2026 - BUSCASUB now returns every index where a
+      *      duplicate key matches (with an occurrence count), so the
+      *      match report lists all of them instead of one arbitrary
+      *      index, for reconciliation files with repeated keys.
+      * Mod: 09/08/2026 - NUM/VET are now read from BUSCAVET.DAT (a
+      *      header record with NUM followed by NUM row records, same
+      *      layout style as MATRIZIN.DAT/VETIN.DAT) instead of ACCEPT,
+      *      since an unattended run (e.g. from BATCHDRV) has no
+      *      operator to answer the ACCEPTs and would hang forever.
+      * Mod: 09/08/2026 - MAIN-PROCEDURE now resets WS-KEY-EOF-SW and
+      *      the key/found/not-found counters at entry, since OPMENU
+      *      can CALL this program more than once in the same run unit
+      *      and those items otherwise carried a prior call's state
+      *      into the next.
+      * Mod: 09/08/2026 - MAIN-PROCEDURE now sets RETURN-CODE after the
+      *      CALL "AUDITLOG" instead of before, the same ordering used
+      *      everywhere else in this codebase - CALLing AUDITLOG resets
+      *      the caller-visible RETURN-CODE to AUDITLOG's own (always
+      *      zero) completion value, so setting it first left BATCHDRV
+      *      unable to see a NOT FOUND outcome from this step.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUSCABINARIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VET-IN-FILE ASSIGN TO "BUSCAVET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KEYS-FILE ASSIGN TO "BUSCAKEYS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "BUSCARPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  VET-IN-FILE.
+       01  VET-IN-REC PIC X(10).
+       FD  KEYS-FILE.
+       01  KEYS-REC PIC X(10).
+       FD  RPT-FILE.
+       01  RPT-REC PIC X(200).
        WORKING-STORAGE SECTION.
        01 NUM PIC 9(3).
        01 CHAVE PIC 9(3).
-       01 INF PIC 9(3).
-       01 SUP PIC 9(3).
-       01 MEIO PIC 9(3).
        01 ARRAY.
            02 X OCCURS 100 TIMES.
                03 VET PIC S9(3).
        01 ELEM PIC 9(3).
+       01 WS-FOUND PIC X VALUE 'N'.
+           88 WS-FOUND-YES VALUE 'Y'.
+           88 WS-FOUND-NO VALUE 'N'.
+       01 WS-INDICE PIC 9(3) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(3) VALUE 0.
+       01 WS-MATCH-IDX-LIST.
+           02 WS-MATCH-IDX PIC 9(3) OCCURS 100 TIMES.
+       01 WS-IDX-SUB PIC 9(3).
+       01 WS-IDX-TXT PIC ZZ9.
+       01 WS-AUD-DETAIL PIC X(40).
+       01 WS-AUD-OUTCOME PIC X(10).
+       01 WS-HDR-REC REDEFINES VET-IN-REC.
+           05 WS-HDR-NUM PIC 9(3).
+           05 FILLER PIC X(7).
+       01 WS-VAL-REC REDEFINES VET-IN-REC.
+           05 WS-VAL-VET PIC S9(3) SIGN LEADING SEPARATE.
+           05 FILLER PIC X(6).
+       01 WS-KEY-REC REDEFINES KEYS-REC.
+           05 WS-KEY-CHAVE PIC 9(3).
+           05 FILLER PIC X(7).
+       01 WS-KEY-COUNT PIC 9(5) VALUE 0.
+       01 WS-FOUND-COUNT PIC 9(5) VALUE 0.
+       01 WS-NOTFOUND-COUNT PIC 9(5) VALUE 0.
+       01 WS-RPT-LINE PIC X(200).
+       01 WS-RPT-PTR PIC 9(4).
+       01 WS-KEY-EOF-SW PIC X VALUE 'N'.
+           88 WS-KEY-EOF VALUE 'Y'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Informe a quantidade de elementos do vetor: ".
-           ACCEPT NUM.
+           MOVE 'N' TO WS-KEY-EOF-SW.
+           MOVE 0 TO WS-KEY-COUNT, WS-FOUND-COUNT, WS-NOTFOUND-COUNT.
+           OPEN INPUT VET-IN-FILE.
 
-           DISPLAY " ".
-
-           DISPLAY "Informe os elementos do vetor".
-           DISPLAY "(estes devem ser inseridos ordenados)".
+           READ VET-IN-FILE
+               AT END
+                   DISPLAY "BUSCAVET.DAT esta vazio!"
+                   CLOSE VET-IN-FILE
+                   MOVE "input file empty" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "BUSCABINARIA", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-HDR-NUM TO NUM.
 
            PERFORM READ-VET VARYING ELEM FROM 1 BY 1 UNTIL ELEM > NUM.
 
-           DISPLAY "Informe a chave : ".
-           ACCEPT CHAVE.
-
-           DISPLAY " ".
-           DISPLAY " ".
+           CLOSE VET-IN-FILE.
 
-           MOVE 1 TO INF.
-           COMPUTE SUP = NUM.
+           OPEN INPUT KEYS-FILE.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM BATCH-SEARCH UNTIL WS-KEY-EOF.
+           CLOSE KEYS-FILE.
+           CLOSE RPT-FILE.
 
-           PERFORM BUSCA UNTIL INF > SUP.
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "KEYS=" WS-KEY-COUNT " FOUND=" WS-FOUND-COUNT
+               DELIMITED BY SIZE INTO WS-AUD-DETAIL.
+           IF WS-NOTFOUND-COUNT = 0
+               MOVE "OK" TO WS-AUD-OUTCOME
+           ELSE
+               MOVE "NOT FOUND" TO WS-AUD-OUTCOME
+           END-IF.
+           CALL "AUDITLOG" USING "BUSCABINARIA", WS-AUD-DETAIL,
+               WS-AUD-OUTCOME.
 
-           DISPLAY "Elemento nao encontrado!".
+           IF WS-NOTFOUND-COUNT = 0
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
-           STOP RUN.
+           GOBACK.
 
-       READ-VET.
-           DISPLAY "Elemento "ELEM" : ", ACCEPT VET(ELEM).
-
-       BUSCA.
-           COMPUTE MEIO = (INF + SUP) / 2.
-           IF (CHAVE = VET(MEIO)) THEN
-               DISPLAY "Elemento encontrado no indice "MEIO". "
-               STOP RUN
-           ELSE
-               IF (CHAVE < VET(MEIO)) THEN
-                   COMPUTE SUP = MEIO - 1
+       BATCH-SEARCH.
+           READ KEYS-FILE
+               AT END
+                   SET WS-KEY-EOF TO TRUE
+           END-READ.
+           IF NOT WS-KEY-EOF
+               MOVE WS-KEY-CHAVE TO CHAVE
+               ADD 1 TO WS-KEY-COUNT
+               CALL "BUSCASUB" USING NUM, ARRAY, CHAVE, WS-FOUND,
+                   WS-INDICE, WS-MATCH-COUNT, WS-MATCH-IDX-LIST
+               MOVE SPACES TO WS-RPT-LINE
+               MOVE 1 TO WS-RPT-PTR
+               IF WS-FOUND-YES
+                   ADD 1 TO WS-FOUND-COUNT
+                   STRING "CHAVE=" CHAVE " FOUND COUNT=" WS-MATCH-COUNT
+                       " INDICES=" DELIMITED BY SIZE INTO WS-RPT-LINE
+                       WITH POINTER WS-RPT-PTR
+                   PERFORM APPEND-MATCH-IDX
+                       VARYING WS-IDX-SUB FROM 1 BY 1
+                       UNTIL WS-IDX-SUB > WS-MATCH-COUNT
                ELSE
-                   COMPUTE INF = MEIO + 1
-                   END-IF
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   STRING "CHAVE=" CHAVE " NOT FOUND"
+                       DELIMITED BY SIZE INTO WS-RPT-LINE
+               END-IF
+               WRITE RPT-REC FROM WS-RPT-LINE
+           END-IF.
+
+       APPEND-MATCH-IDX.
+           MOVE WS-MATCH-IDX(WS-IDX-SUB) TO WS-IDX-TXT.
+           IF WS-IDX-SUB > 1
+               STRING "," DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WITH POINTER WS-RPT-PTR
            END-IF.
+           STRING WS-IDX-TXT DELIMITED BY SIZE INTO WS-RPT-LINE
+               WITH POINTER WS-RPT-PTR.
+
+       READ-VET.
+           READ VET-IN-FILE
+               AT END
+                   DISPLAY "BUSCAVET.DAT tem menos elementos que NUM!"
+                   CLOSE VET-IN-FILE
+                   MOVE "input file short of NUM elements"
+                       TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "BUSCABINARIA", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           MOVE WS-VAL-VET TO VET(ELEM).
 
        END PROGRAM BUSCABINARIA.
