@@ -3,54 +3,221 @@
       * Date: 10/01/2017
       * Purpose: MATRIZ TRANSPOSTA
       * Tectonics: cobc
+      * Mod: 08/08/2026 - read matrix from MATRIZIN.DAT and write the
+      *      transposed matrix to MATRIZOUT.DAT instead of
+      *      ACCEPT/DISPLAY so the job can run unattended.
+      * Mod: 08/08/2026 - matrix layout moved into the shared MATRIZWS
+      *      copybook (50x50) so MATRIZTRANSP and MULTIPMATRIZ stay in
+      *      sync; file records widened to match.
+      * Mod: 08/08/2026 - appends an AUDITLOG record with dimensions and
+      *      outcome for audit/traceability.
+      * Mod: 08/08/2026 - writes a labeled row/column report of the
+      *      transposed matrix, with job date and dimensions, to
+      *      MATRIZRPT.DAT for filing/handoff.
+      * Mod: 09/08/2026 - MATRIZOUT.DAT is also copied into a rotating
+      *      generation slot (MATRIZOUT.G1.DAT .. MATRIZOUT.G5.DAT)
+      *      after each run, tracked by MATRIZOUT.GEN, so the last five
+      *      runs' results survive instead of each run overwriting the
+      *      last - a GDG-style retention scheme built from the repo's
+      *      own FILECOPY subprogram, since GnuCOBOL has no native GDG.
+      * Mod: 09/08/2026 - MAL/MAC from the header record are now
+      *      checked against ARRAY's OCCURS 50 capacity and rejected
+      *      (same AUDITLOG/RC=16 pattern as the empty/short-file
+      *      checks) before being moved into MAL/MAC, since a PIC 9(2)
+      *      header value up to 99 otherwise subscripts past the
+      *      table's bounds.
+      * Mod: 09/08/2026 - removed WS-EOF-IN/EOF-IN, left over from an
+      *      earlier version of the read loop and never referenced by
+      *      the current PROCEDURE DIVISION.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATRIZTRANSP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIZ-IN-FILE ASSIGN TO "MATRIZIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATRIZ-OUT-FILE ASSIGN TO "MATRIZOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATRIZ-RPT-FILE ASSIGN TO "MATRIZRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GEN-CTL-FILE ASSIGN TO "MATRIZOUT.GEN"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  MATRIZ-IN-FILE.
+       01  MATRIZ-IN-REC PIC X(200).
+       FD  MATRIZ-OUT-FILE.
+       01  MATRIZ-OUT-REC PIC X(200).
+       FD  MATRIZ-RPT-FILE.
+       01  MATRIZ-RPT-REC PIC X(300).
+       FD  GEN-CTL-FILE.
+       01  GEN-CTL-REC PIC X(1).
        WORKING-STORAGE SECTION.
-       01 MAL PIC 9(1).
-       01 MAC PIC 9(1).
-       01 ARRAY.
-           02 X OCCURS 10 TIMES.
-               03 Y OCCURS 10 TIMES.
-                   04 A PIC S9(3).
-                   04 R PIC S9(3).
-       01 L_A PIC 9(1).
-       01 C_A PIC 9(1).
+       COPY "MATRIZWS.CPY".
+       01 WS-HDR-REC REDEFINES MATRIZ-IN-REC.
+           05 WS-HDR-MAL PIC 9(2).
+           05 WS-HDR-MAC PIC 9(2).
+           05 FILLER PIC X(196).
+       01 WS-ROW-REC REDEFINES MATRIZ-IN-REC.
+           05 WS-ROW-CELL PIC S9(3) SIGN LEADING SEPARATE
+               OCCURS 50 TIMES.
+       01 WS-OUT-HDR-REC REDEFINES MATRIZ-OUT-REC.
+           05 WS-OUT-HDR-MAC PIC 9(2).
+           05 WS-OUT-HDR-MAL PIC 9(2).
+           05 FILLER PIC X(196).
+       01 WS-OUT-ROW-REC REDEFINES MATRIZ-OUT-REC.
+           05 WS-OUT-ROW-CELL PIC S9(3) SIGN LEADING SEPARATE
+               OCCURS 50 TIMES.
+       01 WS-AUD-DETAIL PIC X(40).
+       01 WS-AUD-OUTCOME PIC X(10).
+       01 WS-RPT-DATE-RAW PIC X(21).
+       01 WS-RPT-DATE PIC X(10).
+       01 WS-RPT-LINE PIC X(300).
+       01 WS-RPT-PTR PIC 9(4).
+       01 WS-RPT-CELL PIC -(4)9.
+       01 WS-GEN-SLOT PIC 9(1) VALUE 0.
+       01 WS-GEN-SRC PIC X(60) VALUE "MATRIZOUT.DAT".
+       01 WS-GEN-DST PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Informe a quantidade de linhas da matriz: ".
-           ACCEPT MAL.
-           DISPLAY "Informe a quantidade de colunas da matriz: ".
-           ACCEPT MAC.
+           OPEN INPUT MATRIZ-IN-FILE.
 
-           DISPLAY " ".
-           DISPLAY " ".
+           READ MATRIZ-IN-FILE
+               AT END
+                   DISPLAY "MATRIZIN.DAT esta vazio!"
+                   CLOSE MATRIZ-IN-FILE
+                   MOVE "input file empty" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "MATRIZTRANSP", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           IF WS-HDR-MAL > 50 OR WS-HDR-MAC > 50
+               DISPLAY "MAL/MAC excede o limite de 50 da tabela!"
+               CLOSE MATRIZ-IN-FILE
+               MOVE SPACES TO WS-AUD-DETAIL
+               STRING "MAL=" WS-HDR-MAL " MAC=" WS-HDR-MAC
+                   DELIMITED BY SIZE INTO WS-AUD-DETAIL
+               MOVE "REJECTED" TO WS-AUD-OUTCOME
+               CALL "AUDITLOG" USING "MATRIZTRANSP", WS-AUD-DETAIL,
+                   WS-AUD-OUTCOME
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-HDR-MAL TO MAL.
+           MOVE WS-HDR-MAC TO MAC.
 
-           DISPLAY "Informe os elementos da matriz: ".
-           PERFORM READ-A VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
-               AFTER C_A FROM 1 BY 1 UNTIL C_A > MAC.
+           PERFORM READ-A VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL.
 
-           DISPLAY " ".
-           DISPLAY " ".
+           CLOSE MATRIZ-IN-FILE.
 
-           DISPLAY "A matriz transposta: ".
            PERFORM CALC VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
                AFTER C_A FROM 1 BY 1 UNTIL C_A > MAC.
 
-           PERFORM DSP-E VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC
-               AFTER L_A FROM 1 BY 1 UNTIL L_A > MAL.
+           OPEN OUTPUT MATRIZ-OUT-FILE.
+
+           MOVE SPACES TO MATRIZ-OUT-REC.
+           MOVE MAC TO WS-OUT-HDR-MAC.
+           MOVE MAL TO WS-OUT-HDR-MAL.
+           WRITE MATRIZ-OUT-REC FROM WS-OUT-HDR-REC.
+
+           PERFORM DSP-E VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC.
+
+           CLOSE MATRIZ-OUT-FILE.
+
+           PERFORM RETAIN-GENERATION.
+
+           OPEN OUTPUT MATRIZ-RPT-FILE.
+           PERFORM RPT-HEADER.
+           PERFORM RPT-ROW VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC.
+           CLOSE MATRIZ-RPT-FILE.
+
+           MOVE SPACES TO WS-AUD-DETAIL.
+           STRING "MAL=" MAL " MAC=" MAC DELIMITED BY SIZE
+               INTO WS-AUD-DETAIL.
+           MOVE "OK" TO WS-AUD-OUTCOME.
+           CALL "AUDITLOG" USING "MATRIZTRANSP", WS-AUD-DETAIL,
+               WS-AUD-OUTCOME.
 
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
        READ-A.
-           DISPLAY "("L_A","C_A") : ", ACCEPT A(L_A, C_A).
+           READ MATRIZ-IN-FILE
+               AT END
+                   DISPLAY "MATRIZIN.DAT tem menos linhas que MAL!"
+                   CLOSE MATRIZ-IN-FILE
+                   MOVE "input file short of MAL rows" TO WS-AUD-DETAIL
+                   MOVE "REJECTED" TO WS-AUD-OUTCOME
+                   CALL "AUDITLOG" USING "MATRIZTRANSP", WS-AUD-DETAIL,
+                       WS-AUD-OUTCOME
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ.
+           PERFORM VARYING C_A FROM 1 BY 1 UNTIL C_A > MAC
+               MOVE WS-ROW-CELL(C_A) TO A(L_A, C_A)
+           END-PERFORM.
 
        CALC.
            MOVE A(L_A,C_A) TO R(C_A,L_A).
 
        DSP-E.
-           DISPLAY "("C_A","L_A") = "R(C_A,L_A).
+           PERFORM VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
+               MOVE R(C_A,L_A) TO WS-OUT-ROW-CELL(L_A)
+           END-PERFORM.
+           WRITE MATRIZ-OUT-REC FROM WS-OUT-ROW-REC.
+
+       RPT-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-RPT-DATE-RAW.
+           STRING WS-RPT-DATE-RAW(1:4) "-" WS-RPT-DATE-RAW(5:2) "-"
+               WS-RPT-DATE-RAW(7:2) DELIMITED BY SIZE INTO WS-RPT-DATE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "RELATORIO MATRIZTRANSP   DATA: " WS-RPT-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           STRING "DIMENSOES: MAL=" MAL " MAC=" MAC DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-LINE.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+
+       RPT-ROW.
+           MOVE SPACES TO WS-RPT-LINE.
+           MOVE 1 TO WS-RPT-PTR.
+           PERFORM VARYING L_A FROM 1 BY 1 UNTIL L_A > MAL
+               MOVE R(C_A,L_A) TO WS-RPT-CELL
+               STRING WS-RPT-CELL DELIMITED BY SIZE INTO WS-RPT-LINE
+                   WITH POINTER WS-RPT-PTR
+           END-PERFORM.
+           WRITE MATRIZ-RPT-REC FROM WS-RPT-LINE.
+
+       RETAIN-GENERATION.
+           OPEN INPUT GEN-CTL-FILE.
+           READ GEN-CTL-FILE
+               AT END
+                   MOVE 0 TO WS-GEN-SLOT
+               NOT AT END
+                   MOVE GEN-CTL-REC TO WS-GEN-SLOT
+           END-READ.
+           CLOSE GEN-CTL-FILE.
+
+           ADD 1 TO WS-GEN-SLOT.
+           IF WS-GEN-SLOT > 5
+               MOVE 1 TO WS-GEN-SLOT
+           END-IF.
+
+           OPEN OUTPUT GEN-CTL-FILE.
+           MOVE WS-GEN-SLOT TO GEN-CTL-REC.
+           WRITE GEN-CTL-REC.
+           CLOSE GEN-CTL-FILE.
+
+           MOVE SPACES TO WS-GEN-DST.
+           STRING "MATRIZOUT.G" WS-GEN-SLOT ".DAT" DELIMITED BY SIZE
+               INTO WS-GEN-DST.
+           CALL "FILECOPY" USING WS-GEN-SRC, WS-GEN-DST.
+           CANCEL "FILECOPY".
 
        END PROGRAM MATRIZTRANSP.
